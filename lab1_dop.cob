@@ -1,61 +1,588 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. FibonacciToDecimal.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Fibonacci-Input PIC 9(10).
-01 Decimal-Output PIC 9(10).
-01 Fibonacci-Sequence.
-   05 Fibonacci-Array OCCURS 20 TIMES.
-      10 Fibonacci-Value PIC 9(10).
-01 Decimal-Result PIC 9(10).
-01 Remainder PIC 9(10).
-01 Fib-Index PIC 9(3) VALUE 2.
-
-PROCEDURE DIVISION.
-    DISPLAY "Enter a number in the Fibonacci number system: ".
-    ACCEPT Fibonacci-Input.
-
-    CALL 'FibonacciToDecimal' USING Fibonacci-Input
-                                Fibonacci-Sequence
-                                Decimal-Result.
-
-    DISPLAY "In the decimal number system, it is: " Decimal-Result.
-
-    STOP RUN.
-
-    ENTRY 'FibonacciToDecimal' USING Fibonacci-Input
-                                   Fibonacci-Sequence
-                                   Decimal-Result.
-
-    MOVE 0 TO Fibonacci-Sequence (1)
-                   Fibonacci-Sequence (2).
-    MOVE 0 TO Decimal-Result.
-    MOVE 2 TO Fib-Index.
-
-    PERFORM VARYING Fib-Index FROM 3 BY 1 UNTIL Decimal-Result >= Fibonacci-Input
-        COMPUTE Fibonacci-Sequence (Fib-Index)
-            = Fibonacci-Sequence (Fib-Index - 1)
-            + Fibonacci-Sequence (Fib-Index - 2)
-        ADD 1 TO Fib-Index
-        MOVE Fibonacci-Sequence (Fib-Index) TO Decimal-Result
-    END-PERFORM.
-
-    MOVE SPACES TO Decimal-Result.
-
-    PERFORM VARYING Fib-Index FROM Fib-Index BY -1 UNTIL Fib-Index < 2
-        IF Decimal-Result >= Fibonacci-Sequence (Fib-Index)
-            MOVE 1 TO Decimal-Result (Fib-Index)
-            SUBTRACT Fibonacci-Sequence (Fib-Index) FROM Decimal-Result
-        ELSE
-            MOVE 0 TO Decimal-Result (Fib-Index)
-        END-IF
-    END-PERFORM.
-
-    IF Decimal-Result >= 1
-        MOVE 1 TO Decimal-Result (1)
-    END-IF.
-
-    COMPUTE Decimal-Output = FUNCTION NUMVAL (Decimal-Result)
-    MOVE Decimal-Output TO Decimal-Result.
-
-    EXIT PROGRAM.
+000100******************************************************************
+000110* FIBONACCI-TO-DECIMAL ZECKENDORF CONVERSION
+000120******************************************************************
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID. FIBCNVDRV.
+000150 AUTHOR. DP-APPLICATIONS-GROUP.
+000160 INSTALLATION. NIGHT-BATCH-CENTER.
+000170 DATE-WRITTEN. 01/05/2020.
+000180 DATE-COMPILED.
+000190*
+000200* MODIFICATION HISTORY
+000210* DATE       INIT  DESCRIPTION
+000220* ---------- ----  --------------------------------------------
+000230* 01/05/2020 JPH   ORIGINAL VERSION.
+000240* 08/09/2026 DPG   ADDED BATCH FILE MODE SO A FULL FEED OF
+000250*                  ZECKENDORF VALUES CAN RUN UNATTENDED.
+000260* 08/09/2026 DPG   ADDED INPUT RANGE VALIDATION AHEAD OF THE
+000270*                  DECOMPOSITION SO AN OVERSIZED VALUE IS
+000280*                  REJECTED INSTEAD OF OVERRUNNING THE TABLE.
+000290* 08/09/2026 DPG   KEPT THE ZECKENDORF DIGIT BREAKDOWN AROUND
+000300*                  AND ADDED THE OPTION TO DISPLAY/PRINT IT.
+000310* 08/09/2026 DPG   ADDED AN AUDIT-FILE RECORD FOR EVERY RUN.
+000320* 08/09/2026 DPG   ENLARGED THE FIBONACCI TABLE TO COVER THE
+000330*                  FULL PIC 9(10) INPUT RANGE.
+000340* 08/09/2026 DPG   ADDED A SEQUENCE-TABLE REPORT ENTRY POINT
+000350*                  FOR AUDITOR SIGN-OFF.
+000360* 08/09/2026 DPG   ADDED BATCH CHECKPOINT/RESTART SUPPORT.
+000370* 08/09/2026 DPG   MOVED THE SEQUENCE/RESULT LAYOUT OUT TO THE
+000380*                  FIBSEQ COPYBOOK.
+000390* 08/09/2026 DPG   TABLE IS NOW BUILT ONCE PER RUN AND REUSED
+000400*                  ACROSS EVERY RECORD IN A BATCH.
+000405* 08/09/2026 DPG   ADDED A FibonacciDecode ENTRY POINT (THE
+000406*                  REVERSE OF FibonacciToDecimal) FOR FIBMENU.
+000407* 08/09/2026 DPG   REPOINTED BATCH MODE AT FibonacciDecode SO IT
+000408*                  DECODES A FEED OF ZECKENDORF-CODED RECORDS
+000409*                  INTO THEIR DECIMAL VALUE, AS ORIGINALLY ASKED
+000410*                  FOR; INTERACTIVE MODE STILL ENCODES A DECIMAL
+000411*                  VALUE INTO ITS ZECKENDORF BREAKDOWN. ALSO
+000412*                  ADDED A TABLE-SIZE BOUND CHECK TO THE
+000413*                  SEQUENCE-REPORT ENTRY AND FILE STATUS CHECKS
+000414*                  ON THE BATCH INPUT/OUTPUT FILE OPENS.
+000415*
+000420******************************************************************
+000430* ENVIRONMENT DIVISION
+000440******************************************************************
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT BATCH-INPUT-FILE ASSIGN TO BATCHIN
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS FIB-BATCH-INPUT-STATUS.
+000510     SELECT BATCH-OUTPUT-FILE ASSIGN TO BATCHOUT
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS FIB-BATCH-OUTPUT-STATUS.
+000540     SELECT AUDIT-FILE ASSIGN TO FIBAUDIT
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS FIB-AUDIT-STATUS.
+000570     SELECT CHECKPOINT-FILE ASSIGN TO FIBCKPT
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS FIB-CHECKPOINT-STATUS.
+000600*
+000610******************************************************************
+000620* DATA DIVISION
+000630******************************************************************
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD  BATCH-INPUT-FILE.
+000670 01  BATCH-INPUT-RECORD               PIC X(55).
+000680 FD  BATCH-OUTPUT-FILE.
+000690 01  BATCH-OUTPUT-RECORD.
+000700     05  OUT-FIBONACCI-INPUT          PIC X(55).
+000710     05  FILLER                       PIC X(01) VALUE SPACE.
+000720     05  OUT-DECIMAL-OUTPUT           PIC 9(10).
+000730     05  FILLER                       PIC X(01) VALUE SPACE.
+000733     05  OUT-CONVERSION-STATUS        PIC X(02).
+000736     05  FILLER                       PIC X(01) VALUE SPACE.
+000740     05  OUT-ZECKENDORF-DIGITS        PIC X(55).
+000750 FD  AUDIT-FILE.
+000755 COPY AUDITREC.
+000860 FD  CHECKPOINT-FILE.
+000870 01  CHECKPOINT-RECORD.
+000880     05  CKPT-LAST-RECORD-NO          PIC 9(08).
+000890*
+000900 WORKING-STORAGE SECTION.
+000910* ---------------------------------------------------------
+000920* FILE STATUS AND RUN-MODE SWITCHES
+000930* ---------------------------------------------------------
+000940 77  FIB-BATCH-INPUT-STATUS           PIC X(02) VALUE SPACES.
+000950 77  FIB-BATCH-OUTPUT-STATUS          PIC X(02) VALUE SPACES.
+000960 77  FIB-AUDIT-STATUS                 PIC X(02) VALUE SPACES.
+000970 77  FIB-CHECKPOINT-STATUS            PIC X(02) VALUE SPACES.
+000980 01  FIB-RUN-MODE                     PIC 9(01) VALUE ZERO.
+000990 01  MAIN-SHOW-BREAKDOWN-SW           PIC X(01) VALUE "N".
+001000     88  MAIN-SHOW-BREAKDOWN                    VALUE "Y".
+001010 01  MAIN-END-OF-INPUT-SW             PIC X(01) VALUE "N".
+001020     88  MAIN-END-OF-INPUT                      VALUE "Y".
+001030 01  MAIN-RESTART-SW                  PIC X(01) VALUE "N".
+001040     88  MAIN-RESTART-RUN                       VALUE "Y".
+001045 01  MAIN-BATCH-ABORT-SW              PIC X(01) VALUE "N".
+001046     88  MAIN-BATCH-ABORT                       VALUE "Y".
+001050 01  MAIN-RECORDS-READ                PIC 9(08) VALUE ZERO COMP.
+001060 01  MAIN-LAST-CHECKPOINT-NO          PIC 9(08) VALUE ZERO COMP.
+001070 01  FIB-CHECKPOINT-INTERVAL          PIC 9(04) VALUE 100 COMP.
+001080 01  FIB-CHECKPOINT-REMAINDER         PIC 9(04) VALUE ZERO COMP.
+001090 01  FIB-CHECKPOINT-QUOTIENT          PIC 9(06) VALUE ZERO COMP.
+001100 01  FIB-REMAINDER                    PIC 9(11) VALUE ZERO COMP.
+001105*
+001106* ---------------------------------------------------------
+001107* PRIVATE SCRATCH FOR EVERY ENTRY POINT BELOW THAT WALKS THE
+001108* FIBSEQ TABLE OR DIGIT BREAKDOWN. THESE STAY IN WORKING-
+001109* STORAGE (SHARED BY EVERY ENTRY POINT IN THIS COMPILATION
+001110* UNIT) RATHER THAN IN THE FIBSEQ COPYBOOK ITSELF, SINCE THEY
+001111* ARE NEVER PART OF WHAT A CALLER PASSES ON USING.
+001112* ---------------------------------------------------------
+001113 01  FIB-TERM-IDX                     PIC 9(02) VALUE ZERO COMP.
+001114 01  FIB-SEQUENCE-BUILT-SW            PIC X(01) VALUE "N".
+001115     88  FIB-SEQUENCE-BUILT                     VALUE "Y".
+001116*
+001120* ---------------------------------------------------------
+001130* MAINLINE'S OWN COPY OF THE SHARED SEQUENCE/RESULT LAYOUT
+001140* (PASSED BY REFERENCE INTO THE ENTRY POINTS BELOW, THE SAME
+001150* WAY ANY OTHER CALLING PROGRAM WOULD PASS ITS OWN COPY)
+001160* ---------------------------------------------------------
+001170 01  MAIN-FIBONACCI-INPUT             PIC 9(10).
+001180 01  MAIN-DECIMAL-OUTPUT              PIC 9(10).
+001190 01  MAIN-RETURN-CODE                 PIC 9(02).
+001195     88  MAIN-OUTPUT-OVERFLOW                   VALUE 90.
+001210 01  MAIN-AUDIT-INPUT-DISPLAY         PIC X(55).
+001220 01  MAIN-NUMBER-OF-TERMS             PIC 9(02).
+001230     COPY FIBSEQ
+001240         REPLACING ==FIBONACCI-SEQUENCE==
+001250                BY ==MAIN-FIBONACCI-SEQUENCE==
+001260                   ==FIBONACCI-ARRAY==
+001270                BY ==MAIN-FIBONACCI-ARRAY==
+001300                   ==FIBONACCI-VALUE==
+001310                BY ==MAIN-FIBONACCI-VALUE==
+001360                   ==DECIMAL-RESULT-DISPLAY==
+001370                BY ==MAIN-DECIMAL-RESULT-DISPLAY==
+001380                   ==DECIMAL-DIGIT==
+001390                BY ==MAIN-DECIMAL-DIGIT==
+001400                   ==DECIMAL-RESULT==
+001410                BY ==MAIN-DECIMAL-RESULT==.
+001420*
+001430* ---------------------------------------------------------
+001440* OPERATOR PROMPTS AND MESSAGES
+001450* ---------------------------------------------------------
+001460 01  FIB-OPERATOR-ID                   PIC X(20) VALUE SPACES.
+001470 01  FIB-RUN-DATE                      PIC 9(08) VALUE ZERO.
+001480 01  FIB-RUN-TIME                      PIC 9(08) VALUE ZERO.
+001490*
+001500******************************************************************
+001510* LINKAGE SECTION - THE CALLABLE CONVERSION/BUILD/REPORT VIEW
+001520* OF THE SHARED FIBSEQ LAYOUT. ANY PROGRAM CALLING THE ENTRY
+001530* POINTS BELOW OWNS THIS STORAGE AND PASSES IT BY REFERENCE.
+001540******************************************************************
+001550 LINKAGE SECTION.
+001560 01  PARM-FIBONACCI-INPUT               PIC 9(10).
+001570 COPY FIBSEQ.
+001580 01  PARM-DECIMAL-OUTPUT                PIC 9(10).
+001590 01  PARM-RETURN-CODE                   PIC 9(02).
+001595     88  PARM-OUTPUT-OVERFLOW                     VALUE 90.
+001620 01  PARM-NUMBER-OF-TERMS               PIC 9(02).
+001630*
+001640******************************************************************
+001650* PROCEDURE DIVISION - STANDALONE DRIVER
+001660******************************************************************
+001670 PROCEDURE DIVISION.
+001680*
+001690******************************************************************
+001700* 0000-MAINLINE
+001710******************************************************************
+001720 0000-MAINLINE.
+001730     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001740     PERFORM 2000-SELECT-RUN-MODE THRU 2000-EXIT
+001750     PERFORM 9999-TERMINATE THRU 9999-EXIT
+001760     STOP RUN.
+001770*
+001780 1000-INITIALIZE.
+001790     ACCEPT FIB-OPERATOR-ID FROM ENVIRONMENT "USER"
+001800     OPEN EXTEND AUDIT-FILE
+001810     IF FIB-AUDIT-STATUS = "35"
+001820         OPEN OUTPUT AUDIT-FILE
+001830     END-IF
+001840     DISPLAY "FIBONACCI TO DECIMAL CONVERSION".
+001850 1000-EXIT.
+001860     EXIT.
+001870*
+001880 2000-SELECT-RUN-MODE.
+001890     DISPLAY "  1. ENCODE ONE DECIMAL VALUE TO ITS ZECKENDORF "
+001895         "CODE (INTERACTIVE)"
+001900     DISPLAY "  2. DECODE A BATCH FILE OF ZECKENDORF CODES TO "
+001905         "DECIMAL"
+001910     DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING
+001920     ACCEPT FIB-RUN-MODE
+001930     EVALUATE FIB-RUN-MODE
+001940         WHEN 1
+001950             PERFORM 3000-INTERACTIVE-RUN THRU 3000-EXIT
+001960         WHEN 2
+001970             PERFORM 4000-BATCH-RUN THRU 4000-EXIT
+001980         WHEN OTHER
+001990             DISPLAY "INVALID CHOICE - ENDING RUN."
+002000     END-EVALUATE.
+002010 2000-EXIT.
+002020     EXIT.
+002030*
+002040******************************************************************
+002050* 3000-INTERACTIVE-RUN - ENCODE ONE DECIMAL VALUE, FROM THE
+002055* KEYBOARD, TO ITS ZECKENDORF CODE. THE OPPOSITE DIRECTION FROM
+002058* 4000-BATCH-RUN BELOW - IT DOES NOT DECODE A BATCH-FEED RECORD.
+002060******************************************************************
+002070 3000-INTERACTIVE-RUN.
+002080     DISPLAY "ENTER A NUMBER IN THE FIBONACCI NUMBER SYSTEM: "
+002090         WITH NO ADVANCING
+002100     ACCEPT MAIN-FIBONACCI-INPUT
+002110     DISPLAY "SHOW THE ZECKENDORF DIGIT BREAKDOWN TOO (Y/N): "
+002120         WITH NO ADVANCING
+002130     ACCEPT MAIN-SHOW-BREAKDOWN-SW
+002140     CALL "FibonacciToDecimal" USING MAIN-FIBONACCI-INPUT
+002150                                     MAIN-FIBONACCI-SEQUENCE
+002160                                     MAIN-DECIMAL-RESULT
+002170                                     MAIN-DECIMAL-OUTPUT
+002180                                     MAIN-RETURN-CODE
+002185     END-CALL
+002210     IF MAIN-OUTPUT-OVERFLOW
+002215         DISPLAY "** DECIMAL-OUTPUT OVERFLOWED - DO NOT TRUST "
+002216             "THE VALUE BELOW."
+002217     END-IF
+002230     DISPLAY "IN THE DECIMAL NUMBER SYSTEM, IT IS: "
+002240         MAIN-DECIMAL-OUTPUT
+002250     IF MAIN-SHOW-BREAKDOWN
+002260         DISPLAY "ZECKENDORF DIGIT BREAKDOWN: "
+002270             MAIN-DECIMAL-RESULT-DISPLAY
+002280     END-IF
+002290     MOVE MAIN-FIBONACCI-INPUT TO MAIN-AUDIT-INPUT-DISPLAY
+002300     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+002320 3000-EXIT.
+002330     EXIT.
+002340*
+002350******************************************************************
+002360* 4000-BATCH-RUN - A FULL FILE OF ZECKENDORF-CODED VALUES TO
+002361* DECODE TO DECIMAL, UNATTENDED. THE OPPOSITE DIRECTION FROM
+002362* 3000-INTERACTIVE-RUN ABOVE - SPOT-CHECKING A BATCH-FEED RECORD
+002363* INTERACTIVELY MEANS RUNNING IT THROUGH FIBMENU'S "DECODE A
+002364* ZECKENDORF CODE" OPTION, NOT THIS PROGRAM'S OWN INTERACTIVE
+002365* MODE, WHICH ENCODES THE OTHER WAY.
+002370******************************************************************
+002380 4000-BATCH-RUN.
+002390     DISPLAY "INCLUDE THE ZECKENDORF BREAKDOWN IN THE OUTPUT "
+002400         "FILE TOO (Y/N): " WITH NO ADVANCING
+002410     ACCEPT MAIN-SHOW-BREAKDOWN-SW
+002411     MOVE "N" TO MAIN-BATCH-ABORT-SW
+002420     PERFORM 4100-OPEN-INPUT-FILE THRU 4100-EXIT
+002421     IF NOT MAIN-BATCH-ABORT
+002430         PERFORM 4150-DETERMINE-RESTART-POINT THRU 4150-EXIT
+002440         PERFORM 4160-OPEN-OUTPUT-FILES THRU 4160-EXIT
+002441     END-IF
+002442     IF NOT MAIN-BATCH-ABORT
+002450         IF MAIN-RESTART-RUN
+002460             PERFORM 4200-SKIP-TO-CHECKPOINT THRU 4200-EXIT
+002470         END-IF
+002480         PERFORM 4300-PROCESS-ONE-RECORD THRU 4300-EXIT
+002490             UNTIL MAIN-END-OF-INPUT
+002500         PERFORM 4900-CLOSE-BATCH-FILES THRU 4900-EXIT
+002501     END-IF.
+002510 4000-EXIT.
+002520     EXIT.
+002530*
+002540 4100-OPEN-INPUT-FILE.
+002550     OPEN INPUT BATCH-INPUT-FILE
+002551     IF FIB-BATCH-INPUT-STATUS NOT = "00"
+002552         DISPLAY "** UNABLE TO OPEN BATCH INPUT FILE - STATUS: "
+002553             FIB-BATCH-INPUT-STATUS
+002554         DISPLAY "** BATCH RUN ABORTED."
+002555         SET MAIN-BATCH-ABORT TO TRUE
+002556     END-IF.
+002560 4100-EXIT.
+002570     EXIT.
+002580*
+002590 4150-DETERMINE-RESTART-POINT.
+002600     MOVE ZERO TO MAIN-LAST-CHECKPOINT-NO
+002610     MOVE "N" TO MAIN-RESTART-SW
+002620     OPEN INPUT CHECKPOINT-FILE
+002630     IF FIB-CHECKPOINT-STATUS = "00"
+002640         READ CHECKPOINT-FILE
+002650         IF FIB-CHECKPOINT-STATUS = "00"
+002660            AND CKPT-LAST-RECORD-NO > ZERO
+002670             MOVE CKPT-LAST-RECORD-NO TO MAIN-LAST-CHECKPOINT-NO
+002680             MOVE "Y" TO MAIN-RESTART-SW
+002690             DISPLAY "RESTARTING AFTER CHECKPOINTED RECORD: "
+002700                 MAIN-LAST-CHECKPOINT-NO
+002710         END-IF
+002720         CLOSE CHECKPOINT-FILE
+002730     END-IF.
+002740 4150-EXIT.
+002750     EXIT.
+002760*
+002770 4160-OPEN-OUTPUT-FILES.
+002780     IF MAIN-RESTART-RUN
+002790         OPEN EXTEND BATCH-OUTPUT-FILE
+002800     ELSE
+002810         OPEN OUTPUT BATCH-OUTPUT-FILE
+002820     END-IF
+002821     IF FIB-BATCH-OUTPUT-STATUS NOT = "00"
+002822         DISPLAY "** UNABLE TO OPEN BATCH OUTPUT FILE - STATUS: "
+002823             FIB-BATCH-OUTPUT-STATUS
+002824         DISPLAY "** BATCH RUN ABORTED."
+002825         SET MAIN-BATCH-ABORT TO TRUE
+002826     END-IF.
+002830 4160-EXIT.
+002840     EXIT.
+002850*
+002860 4200-SKIP-TO-CHECKPOINT.
+002870     PERFORM 4250-SKIP-ONE-RECORD THRU 4250-EXIT
+002880         UNTIL MAIN-RECORDS-READ >= MAIN-LAST-CHECKPOINT-NO
+002890            OR MAIN-END-OF-INPUT.
+002900 4200-EXIT.
+002910     EXIT.
+002920*
+002930 4250-SKIP-ONE-RECORD.
+002935     READ BATCH-INPUT-FILE
+002940         AT END
+002945             MOVE "Y" TO MAIN-END-OF-INPUT-SW
+002950         NOT AT END
+002955             ADD 1 TO MAIN-RECORDS-READ
+002956     END-READ.
+002957 4250-EXIT.
+002958     EXIT.
+002959*
+002990******************************************************************
+003000* 4300-PROCESS-ONE-RECORD - READ, CONVERT, WRITE, CHECKPOINT
+003010******************************************************************
+003020 4300-PROCESS-ONE-RECORD.
+003030     READ BATCH-INPUT-FILE INTO MAIN-DECIMAL-RESULT-DISPLAY
+003040         AT END
+003050             MOVE "Y" TO MAIN-END-OF-INPUT-SW
+003060         NOT AT END
+003070             ADD 1 TO MAIN-RECORDS-READ
+003080             CALL "FibonacciDecode"
+003090                 USING MAIN-DECIMAL-RESULT
+003100                       MAIN-FIBONACCI-SEQUENCE
+003120                       MAIN-DECIMAL-OUTPUT
+003130                       MAIN-RETURN-CODE
+003135             END-CALL
+003140             IF MAIN-OUTPUT-OVERFLOW
+003150                 DISPLAY "** RECORD " MAIN-RECORDS-READ
+003160                     " OVERFLOWED DECIMAL-OUTPUT - FLAGGED 90 IN "
+003170                     "THE OUTPUT AND AUDIT FILES."
+003175             END-IF
+003180             MOVE MAIN-DECIMAL-RESULT-DISPLAY TO
+003181                 MAIN-AUDIT-INPUT-DISPLAY
+003190             PERFORM 4400-WRITE-BATCH-OUTPUT THRU 4400-EXIT
+003210             PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+003230             DIVIDE MAIN-RECORDS-READ BY FIB-CHECKPOINT-INTERVAL
+003240                 GIVING FIB-CHECKPOINT-QUOTIENT
+003250                 REMAINDER FIB-CHECKPOINT-REMAINDER
+003260             IF FIB-CHECKPOINT-REMAINDER = ZERO
+003270                 PERFORM 4500-WRITE-CHECKPOINT THRU 4500-EXIT
+003280             END-IF
+003290     END-READ.
+003300 4300-EXIT.
+003310     EXIT.
+003320*
+003330 4400-WRITE-BATCH-OUTPUT.
+003340     MOVE MAIN-DECIMAL-RESULT-DISPLAY TO OUT-FIBONACCI-INPUT
+003350     MOVE MAIN-DECIMAL-OUTPUT TO OUT-DECIMAL-OUTPUT
+003352     MOVE MAIN-RETURN-CODE TO OUT-CONVERSION-STATUS
+003355     IF MAIN-SHOW-BREAKDOWN
+003360         MOVE MAIN-DECIMAL-RESULT-DISPLAY TO OUT-ZECKENDORF-DIGITS
+003365     ELSE
+003366         MOVE SPACES TO OUT-ZECKENDORF-DIGITS
+003367     END-IF
+003370     WRITE BATCH-OUTPUT-RECORD.
+003380 4400-EXIT.
+003390     EXIT.
+003400*
+003410 4500-WRITE-CHECKPOINT.
+003420     MOVE MAIN-RECORDS-READ TO CKPT-LAST-RECORD-NO
+003430     OPEN OUTPUT CHECKPOINT-FILE
+003432     IF FIB-CHECKPOINT-STATUS NOT = "00"
+003434         DISPLAY "** UNABLE TO OPEN CHECKPOINT FILE - STATUS: "
+003436             FIB-CHECKPOINT-STATUS
+003438         DISPLAY "** RESTART WILL NOT REFLECT THIS CHECKPOINT."
+003439     ELSE
+003440         WRITE CHECKPOINT-RECORD
+003442         IF FIB-CHECKPOINT-STATUS NOT = "00"
+003444             DISPLAY "** UNABLE TO WRITE CHECKPOINT RECORD - "
+003446                 "STATUS: " FIB-CHECKPOINT-STATUS
+003448             DISPLAY "** RESTART WON'T REFLECT THIS CHECKPOINT."
+003449         END-IF
+003450         CLOSE CHECKPOINT-FILE
+003452     END-IF.
+003460 4500-EXIT.
+003470     EXIT.
+003480*
+003490 4900-CLOSE-BATCH-FILES.
+003500     CLOSE BATCH-INPUT-FILE
+003510     CLOSE BATCH-OUTPUT-FILE
+003520     MOVE ZERO TO CKPT-LAST-RECORD-NO
+003530     OPEN OUTPUT CHECKPOINT-FILE
+003532     IF FIB-CHECKPOINT-STATUS NOT = "00"
+003534         DISPLAY "** UNABLE TO OPEN CHECKPOINT FILE - STATUS: "
+003536             FIB-CHECKPOINT-STATUS
+003538         DISPLAY "** FINAL CHECKPOINT RESET WAS NOT WRITTEN."
+003539     ELSE
+003540         WRITE CHECKPOINT-RECORD
+003542         IF FIB-CHECKPOINT-STATUS NOT = "00"
+003544             DISPLAY "** UNABLE TO WRITE CHECKPOINT RECORD - "
+003546                 "STATUS: " FIB-CHECKPOINT-STATUS
+003548             DISPLAY "** FINAL CHECKPOINT RESET WAS NOT WRITTEN."
+003549         END-IF
+003550         CLOSE CHECKPOINT-FILE
+003552     END-IF
+003560     DISPLAY "BATCH RUN COMPLETE - RECORDS PROCESSED: "
+003570         MAIN-RECORDS-READ.
+003580 4900-EXIT.
+003590     EXIT.
+003600*
+003610******************************************************************
+003620* 8000-WRITE-AUDIT-RECORD - ONE LINE PER CONVERSION, ANY MODE
+003630******************************************************************
+003640 8000-WRITE-AUDIT-RECORD.
+003650     ACCEPT FIB-RUN-DATE FROM DATE YYYYMMDD
+003660     ACCEPT FIB-RUN-TIME FROM TIME
+003670     MOVE MAIN-AUDIT-INPUT-DISPLAY TO AUD-FIBONACCI-INPUT
+003680     MOVE MAIN-DECIMAL-OUTPUT TO AUD-DECIMAL-OUTPUT
+003685     MOVE MAIN-RETURN-CODE TO AUD-CONVERSION-STATUS
+003690     MOVE FIB-RUN-DATE TO AUD-RUN-DATE
+003700     MOVE FIB-RUN-TIME TO AUD-RUN-TIME
+003710     MOVE FIB-OPERATOR-ID TO AUD-OPERATOR-ID
+003720     WRITE AUDIT-RECORD.
+003730 8000-EXIT.
+003740     EXIT.
+003750*
+003760 9999-TERMINATE.
+003770     CLOSE AUDIT-FILE.
+003780 9999-EXIT.
+003790     EXIT.
+003800*
+003810******************************************************************
+003820* ENTRY POINTS - CALLABLE BY THIS PROGRAM'S OWN MAINLINE OR BY
+003830* ANY OTHER PROGRAM THAT COPIES FIBSEQ AND PASSES ITS OWN TABLE
+003840******************************************************************
+003850*
+003860******************************************************************
+003870* ENTRY 'FibonacciToDecimal' - DECOMPOSE PARM-FIBONACCI-INPUT INTO
+003880* ITS ZECKENDORF DIGITS AND THE DECIMAL VALUE THOSE DIGITS READ
+003890* AS. BUILDS THE TABLE ON ITS FIRST CALL IN A RUN ONLY.
+003900******************************************************************
+003910 ENTRY "FibonacciToDecimal" USING PARM-FIBONACCI-INPUT
+003920                                 FIBONACCI-SEQUENCE
+003930                                 DECIMAL-RESULT
+003940                                 PARM-DECIMAL-OUTPUT
+003950                                 PARM-RETURN-CODE.
+003960     MOVE ZERO TO PARM-RETURN-CODE
+003970     IF NOT FIB-SEQUENCE-BUILT
+003980         PERFORM 6000-BUILD-SEQUENCE THRU 6000-EXIT
+003990     END-IF
+004000     PERFORM 7000-DECOMPOSE THRU 7000-EXIT
+004040     EXIT PROGRAM.
+004050*
+004055******************************************************************
+004056* ENTRY 'FibonacciDecode' - THE OTHER DIRECTION FROM
+004057* 'FibonacciToDecimal': DECIMAL-RESULT IS READ AS A FULL
+004058* ZECKENDORF DIGIT BREAKDOWN (ONE FLAG PER FIBONACCI-ARRAY TERM,
+004059* THE SAME LAYOUT 7000-DECOMPOSE PRODUCES) AND SUMMED BACK TO
+004060* THE TRUE DECIMAL VALUE THOSE FLAGGED TERMS REPRESENT.
+004061******************************************************************
+004062 ENTRY "FibonacciDecode" USING DECIMAL-RESULT
+004063                               FIBONACCI-SEQUENCE
+004064                               PARM-DECIMAL-OUTPUT
+004065                               PARM-RETURN-CODE.
+004066     MOVE ZERO TO PARM-RETURN-CODE
+004067     IF NOT FIB-SEQUENCE-BUILT
+004068         PERFORM 6000-BUILD-SEQUENCE THRU 6000-EXIT
+004069     END-IF
+004070     PERFORM 7200-DECODE-ZECKENDORF THRU 7200-EXIT
+004071     EXIT PROGRAM.
+004072*
+004073******************************************************************
+004074* ENTRY 'FibonacciSequenceBuild' - BUILD THE FULL FIXED-SIZE
+004075* TABLE WITHOUT REQUIRING A FIBONACCI-INPUT VALUE, FOR A PURE
+004076* SEQUENCE LOOKUP. ALSO A NO-OP IF ALREADY BUILT THIS RUN.
+004077******************************************************************
+004078 ENTRY "FibonacciSequenceBuild" USING FIBONACCI-SEQUENCE.
+004120     IF NOT FIB-SEQUENCE-BUILT
+004130         PERFORM 6000-BUILD-SEQUENCE THRU 6000-EXIT
+004140     END-IF
+004150     EXIT PROGRAM.
+004160*
+004170******************************************************************
+004180* ENTRY 'FibonacciSequenceReport' - DISPLAY TERMS 1 THRU
+004190* PARM-NUMBER-OF-TERMS, WITH THE DIGIT FLAG IF DECIMAL-RESULT
+004200* HOLDS A DECOMPOSITION FOR THE CURRENT INPUT. THE TABLE ONLY
+004201* HOLDS 55 TERMS, SO A REQUEST FOR MORE IS CLAMPED TO 55.
+004210******************************************************************
+004220 ENTRY "FibonacciSequenceReport" USING PARM-NUMBER-OF-TERMS
+004230                                       FIBONACCI-SEQUENCE
+004240                                       DECIMAL-RESULT.
+004241     IF PARM-NUMBER-OF-TERMS > 55
+004242         DISPLAY "** ONLY 55 TERMS ARE IN THE TABLE - SHOWING "
+004243             "ALL 55."
+004244         MOVE 55 TO PARM-NUMBER-OF-TERMS
+004245     END-IF
+004250     DISPLAY "  TERM  FIBONACCI-VALUE  ZECKENDORF-DIGIT"
+004260     PERFORM 7600-DISPLAY-ONE-TERM THRU 7600-EXIT
+004270         VARYING FIB-TERM-IDX FROM 1 BY 1
+004280             UNTIL FIB-TERM-IDX > PARM-NUMBER-OF-TERMS
+004290     EXIT PROGRAM.
+004300*
+004310******************************************************************
+004320* 7600-DISPLAY-ONE-TERM - ONE LINE OF THE SEQUENCE-TABLE REPORT
+004330******************************************************************
+004340 7600-DISPLAY-ONE-TERM.
+004350     DISPLAY FIB-TERM-IDX SPACE SPACE
+004360         FIBONACCI-VALUE (FIB-TERM-IDX) SPACE SPACE
+004370         DECIMAL-DIGIT (FIB-TERM-IDX).
+004380 7600-EXIT.
+004390     EXIT.
+004400*
+004450******************************************************************
+004460* 6000-BUILD-SEQUENCE - THE FULL FIXED-SIZE TABLE, ONCE
+004470******************************************************************
+004490 6000-BUILD-SEQUENCE.
+004500     MOVE ZERO TO FIBONACCI-VALUE (1)
+004510     MOVE 1 TO FIBONACCI-VALUE (2)
+004520     PERFORM 6050-COMPUTE-ONE-TERM THRU 6050-EXIT
+004530         VARYING FIB-TERM-IDX FROM 3 BY 1
+004540             UNTIL FIB-TERM-IDX > 55
+004550     SET FIB-SEQUENCE-BUILT TO TRUE.
+004560 6000-EXIT.
+004570     EXIT.
+004580*
+004590 6050-COMPUTE-ONE-TERM.
+004600     COMPUTE FIBONACCI-VALUE (FIB-TERM-IDX) =
+004610           FIBONACCI-VALUE (FIB-TERM-IDX - 1)
+004620         + FIBONACCI-VALUE (FIB-TERM-IDX - 2).
+004630 6050-EXIT.
+004640     EXIT.
+004650*
+004660******************************************************************
+004670* 7000-DECOMPOSE - GREEDY ZECKENDORF DECOMPOSITION, HIGH TERM
+004680* TO LOW, THEN SUM THE FLAGGED TERMS BACK (VIA 7200-DECODE-
+004690* ZECKENDORF) AS A ROUND-TRIP CHECK ON THE ORIGINAL INPUT
+004695******************************************************************
+004700 7000-DECOMPOSE.
+004710     MOVE PARM-FIBONACCI-INPUT TO FIB-REMAINDER
+004720     PERFORM 7050-DECOMPOSE-ONE-TERM THRU 7050-EXIT
+004730         VARYING FIB-TERM-IDX FROM 55 BY -1
+004740             UNTIL FIB-TERM-IDX < 1
+004745     PERFORM 7200-DECODE-ZECKENDORF THRU 7200-EXIT.
+004770 7000-EXIT.
+004780     EXIT.
+004790*
+004800 7050-DECOMPOSE-ONE-TERM.
+004810     IF FIB-REMAINDER >= FIBONACCI-VALUE (FIB-TERM-IDX)
+004820        AND FIBONACCI-VALUE (FIB-TERM-IDX) > ZERO
+004830         MOVE 1 TO DECIMAL-DIGIT (FIB-TERM-IDX)
+004840         SUBTRACT FIBONACCI-VALUE (FIB-TERM-IDX)
+004850             FROM FIB-REMAINDER
+004860     ELSE
+004870         MOVE 0 TO DECIMAL-DIGIT (FIB-TERM-IDX)
+004880     END-IF.
+004890 7050-EXIT.
+004900     EXIT.
+004910*
+004911******************************************************************
+004912* 7200-DECODE-ZECKENDORF - SUM THE FIBONACCI TERMS FLAGGED BY
+004913* THE DIGITS OF DECIMAL-RESULT, POSITION FOR POSITION WITH THE
+004914* DIGITS 7000-DECOMPOSE WOULD HAVE SET, ACROSS THE FULL TABLE.
+004915******************************************************************
+004916 7200-DECODE-ZECKENDORF.
+004917     MOVE ZERO TO PARM-DECIMAL-OUTPUT
+004918     PERFORM 7250-SUM-ONE-TERM THRU 7250-EXIT
+004919         VARYING FIB-TERM-IDX FROM 1 BY 1
+004920             UNTIL FIB-TERM-IDX > 55.
+004921 7200-EXIT.
+004922     EXIT.
+004923*
+004924 7250-SUM-ONE-TERM.
+004925     IF DECIMAL-DIGIT (FIB-TERM-IDX) = 1
+004926         ADD FIBONACCI-VALUE (FIB-TERM-IDX) TO PARM-DECIMAL-OUTPUT
+004927             ON SIZE ERROR
+004928                 MOVE 90 TO PARM-RETURN-CODE
+004929         END-ADD
+004930     END-IF.
+004931 7250-EXIT.
+004932     EXIT.
+004933*
