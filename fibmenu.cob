@@ -0,0 +1,218 @@
+000100******************************************************************
+000110* FIBONACCI MENU - OPERATOR FRONT END FOR AD HOC CONVERSIONS
+000120* AND SEQUENCE LOOKUPS
+000130******************************************************************
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID. FIBMENU.
+000160 AUTHOR. DP-APPLICATIONS-GROUP.
+000170 INSTALLATION. NIGHT-BATCH-CENTER.
+000180 DATE-WRITTEN. 08/09/2026.
+000190 DATE-COMPILED.
+000200*
+000210* MODIFICATION HISTORY
+000220* DATE       INIT  DESCRIPTION
+000230* ---------- ----  --------------------------------------------
+000240* 08/09/2026 DPG   ORIGINAL VERSION. ONE INTERACTIVE SESSION
+000250*                  COVERING BOTH CONVERSION DIRECTIONS AND A
+000260*                  FIBONACCI-SEQUENCE TABLE LOOKUP, ON TOP OF
+000270*                  THE ENTRY POINTS CARRIED BY FIBCNVDRV.
+000275* 08/09/2026 DPG   WRITE AN AUDIT-FILE RECORD FOR EVERY DECODE
+000276*                  OR ENCODE DONE THROUGH THIS MENU, THE SAME
+000277*                  AUDIT TRAIL FIBCNVDRV'S OWN RUN MODES WRITE TO.
+000280*
+000290******************************************************************
+000300* ENVIRONMENT DIVISION
+000310******************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. IBM-370.
+000350 OBJECT-COMPUTER. IBM-370.
+000355*
+000356 INPUT-OUTPUT SECTION.
+000357 FILE-CONTROL.
+000358     SELECT AUDIT-FILE ASSIGN TO FIBAUDIT
+000359         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS MENU-AUDIT-STATUS.
+000370******************************************************************
+000380* DATA DIVISION
+000390******************************************************************
+000400 DATA DIVISION.
+000405 FILE SECTION.
+000406 FD  AUDIT-FILE.
+000407 COPY AUDITREC.
+000410 WORKING-STORAGE SECTION.
+000420*
+000430* ---------------------------------------------------------
+000440* OPERATOR MENU CONTROLS
+000450* ---------------------------------------------------------
+000460 77  MENU-CHOICE                      PIC 9(01) VALUE ZERO.
+000470 01  MENU-CONTINUE-SW                 PIC X(01) VALUE "Y".
+000480     88  MENU-CONTINUE-RUN                      VALUE "Y".
+000485 77  MENU-AUDIT-STATUS                PIC X(02) VALUE SPACES.
+000490*
+000500* ---------------------------------------------------------
+000510* PARAMETERS PASSED TO THE FIBCNVDRV ENTRY POINTS. THIS
+000520* PROGRAM OWNS ITS OWN COPY OF EACH, THE SAME WAY ANY OTHER
+000530* CALLING PROGRAM WOULD.
+000540* ---------------------------------------------------------
+000550 01  MENU-FIBONACCI-INPUT             PIC 9(10).
+000560 01  MENU-DECIMAL-OUTPUT              PIC 9(10).
+000570 01  MENU-RETURN-CODE                 PIC 9(02).
+000575     88  MENU-OUTPUT-OVERFLOW                   VALUE 90.
+000600 01  MENU-NUMBER-OF-TERMS             PIC 9(02).
+000601     COPY FIBSEQ
+000602         REPLACING ==FIBONACCI-SEQUENCE==
+000603                BY ==MENU-FIBONACCI-SEQUENCE==
+000604                   ==FIBONACCI-ARRAY==
+000606                BY ==MENU-FIBONACCI-ARRAY==
+000607                   ==FIBONACCI-VALUE==
+000608                BY ==MENU-FIBONACCI-VALUE==
+000609                   ==DECIMAL-RESULT-DISPLAY==
+000611                BY ==MENU-DECIMAL-RESULT-DISPLAY==
+000612                   ==DECIMAL-DIGIT==
+000613                BY ==MENU-DECIMAL-DIGIT==
+000614                   ==DECIMAL-RESULT==
+000615                BY ==MENU-DECIMAL-RESULT==.
+000616*
+000617* ---------------------------------------------------------
+000618* AUDIT-TRAIL WORKING STORAGE - ONE RECORD PER DECODE/ENCODE
+000619* ---------------------------------------------------------
+000621 01  MENU-OPERATOR-ID                 PIC X(20) VALUE SPACES.
+000622 01  MENU-RUN-DATE                    PIC 9(08) VALUE ZERO.
+000623 01  MENU-RUN-TIME                    PIC 9(08) VALUE ZERO.
+000624 01  MENU-AUDIT-INPUT-DISPLAY         PIC X(55).
+000625*
+000810******************************************************************
+000820* PROCEDURE DIVISION
+000830******************************************************************
+000840 PROCEDURE DIVISION.
+000850*
+000860******************************************************************
+000870* 0000-MAINLINE
+000880******************************************************************
+000890 0000-MAINLINE.
+000900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000910     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+000920         UNTIL NOT MENU-CONTINUE-RUN
+000930     PERFORM 9999-TERMINATE THRU 9999-EXIT
+000940     STOP RUN.
+000950*
+000960 1000-INITIALIZE.
+000965     ACCEPT MENU-OPERATOR-ID FROM ENVIRONMENT "USER"
+000966     OPEN EXTEND AUDIT-FILE
+000967     IF MENU-AUDIT-STATUS = "35"
+000968         OPEN OUTPUT AUDIT-FILE
+000969     END-IF
+000970     DISPLAY "FIBONACCI CONVERSION AND LOOKUP MENU".
+000980 1000-EXIT.
+000990     EXIT.
+001000*
+001010******************************************************************
+001020* 2000-PROCESS-MENU - ONE PASS THROUGH THE MENU
+001030******************************************************************
+001040 2000-PROCESS-MENU.
+001050     DISPLAY " "
+001060     DISPLAY "  1. DECODE A ZECKENDORF CODE TO DECIMAL"
+001070     DISPLAY "  2. ENCODE A DECIMAL VALUE TO ITS ZECKENDORF CODE"
+001080     DISPLAY "  3. SHOW THE FIBONACCI-SEQUENCE TABLE UP TO TERM N"
+001090     DISPLAY "  4. EXIT"
+001100     DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING
+001110     ACCEPT MENU-CHOICE
+001120     EVALUATE MENU-CHOICE
+001130         WHEN 1
+001140             PERFORM 3000-DECODE-RUN THRU 3000-EXIT
+001150         WHEN 2
+001160             PERFORM 4000-ENCODE-RUN THRU 4000-EXIT
+001170         WHEN 3
+001180             PERFORM 5000-LOOKUP-RUN THRU 5000-EXIT
+001190         WHEN 4
+001200             MOVE "N" TO MENU-CONTINUE-SW
+001210         WHEN OTHER
+001220             DISPLAY "INVALID CHOICE - TRY AGAIN."
+001230     END-EVALUATE.
+001240 2000-EXIT.
+001250     EXIT.
+001260*
+001270******************************************************************
+001280* 3000-DECODE-RUN - ZECKENDORF CODE TO DECIMAL, VIA
+001290* FIBCNVDRV'S 'FibonacciDecode' ENTRY POINT
+001300******************************************************************
+001310 3000-DECODE-RUN.
+001320     DISPLAY "ENTER THE ZECKENDORF CODE (55 DIGITS, ONE FLAG "
+001330         "PER FIBONACCI TERM, TERM 1 FIRST): " WITH NO ADVANCING
+001340     ACCEPT MENU-DECIMAL-RESULT-DISPLAY
+001350     CALL "FibonacciDecode" USING MENU-DECIMAL-RESULT
+001360                                 MENU-FIBONACCI-SEQUENCE
+001370                                 MENU-DECIMAL-OUTPUT
+001380                                 MENU-RETURN-CODE
+001390     END-CALL
+001395     IF MENU-OUTPUT-OVERFLOW
+001396         DISPLAY "** DECIMAL-OUTPUT OVERFLOWED - DO NOT TRUST "
+001397             "THE VALUE BELOW."
+001398     END-IF
+001400     DISPLAY "ITS DECIMAL VALUE IS: " MENU-DECIMAL-OUTPUT
+001402     MOVE MENU-DECIMAL-RESULT-DISPLAY TO MENU-AUDIT-INPUT-DISPLAY
+001404     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+001410 3000-EXIT.
+001420     EXIT.
+001430*
+001440******************************************************************
+001450* 4000-ENCODE-RUN - DECIMAL VALUE TO ITS ZECKENDORF CODE, VIA
+001460* FIBCNVDRV'S 'FibonacciToDecimal' ENTRY POINT
+001470******************************************************************
+001480 4000-ENCODE-RUN.
+001490     DISPLAY "ENTER A DECIMAL VALUE TO ENCODE: " WITH NO ADVANCING
+001500     ACCEPT MENU-FIBONACCI-INPUT
+001510     CALL "FibonacciToDecimal" USING MENU-FIBONACCI-INPUT
+001520                                    MENU-FIBONACCI-SEQUENCE
+001530                                    MENU-DECIMAL-RESULT
+001540                                    MENU-DECIMAL-OUTPUT
+001550                                    MENU-RETURN-CODE
+001560     END-CALL
+001610     DISPLAY "ITS ZECKENDORF CODE IS: "
+001620         MENU-DECIMAL-RESULT-DISPLAY
+001630     MOVE MENU-FIBONACCI-INPUT TO MENU-AUDIT-INPUT-DISPLAY
+001635     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+001640 4000-EXIT.
+001650     EXIT.
+001660*
+001670******************************************************************
+001680* 5000-LOOKUP-RUN - FIBONACCI-SEQUENCE TABLE, TERM 1 THRU N,
+001690* VIA FIBCNVDRV'S 'FibonacciSequenceBuild' AND
+001700* 'FibonacciSequenceReport' ENTRY POINTS
+001710******************************************************************
+001720 5000-LOOKUP-RUN.
+001730     DISPLAY "SHOW THE TABLE UP THROUGH WHICH TERM: "
+001740         WITH NO ADVANCING
+001750     ACCEPT MENU-NUMBER-OF-TERMS
+001760     CALL "FibonacciSequenceBuild" USING MENU-FIBONACCI-SEQUENCE
+001770     END-CALL
+001780     CALL "FibonacciSequenceReport" USING MENU-NUMBER-OF-TERMS
+001790                                         MENU-FIBONACCI-SEQUENCE
+001800                                         MENU-DECIMAL-RESULT
+001810     END-CALL.
+001820 5000-EXIT.
+001830     EXIT.
+001840*
+001850 9999-TERMINATE.
+001855     CLOSE AUDIT-FILE
+001860     DISPLAY "ENDING FIBONACCI MENU SESSION.".
+001870 9999-EXIT.
+001880     EXIT.
+001890*
+001900******************************************************************
+001910* 8000-WRITE-AUDIT-RECORD - ONE LINE PER DECODE/ENCODE, SAME
+001920* AUDIT TRAIL AND RECORD SHAPE FIBCNVDRV ITSELF WRITES TO
+001930******************************************************************
+001940 8000-WRITE-AUDIT-RECORD.
+001950     ACCEPT MENU-RUN-DATE FROM DATE YYYYMMDD
+001960     ACCEPT MENU-RUN-TIME FROM TIME
+001970     MOVE MENU-AUDIT-INPUT-DISPLAY TO AUD-FIBONACCI-INPUT
+001980     MOVE MENU-DECIMAL-OUTPUT TO AUD-DECIMAL-OUTPUT
+001990     MOVE MENU-RETURN-CODE TO AUD-CONVERSION-STATUS
+002000     MOVE MENU-RUN-DATE TO AUD-RUN-DATE
+002010     MOVE MENU-RUN-TIME TO AUD-RUN-TIME
+002020     MOVE MENU-OPERATOR-ID TO AUD-OPERATOR-ID
+002030     WRITE AUDIT-RECORD.
+002040 8000-EXIT.
+002050     EXIT.
