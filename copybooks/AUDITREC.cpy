@@ -0,0 +1,24 @@
+000100*****************************************************************
+000110* AUDITREC - SHARED FIBONACCI-CONVERSION AUDIT-TRAIL RECORD.
+000120*****************************************************************
+000130* COPY THIS MEMBER INTO THE FILE SECTION OF ANY PROGRAM THAT
+000140* WRITES TO THE FIBAUDIT FILE, SO EVERY CONVERSION - INTERACTIVE,
+000150* BATCH, OR MENU-DRIVEN - LANDS ONE COMMON RECORD SHAPE IN THE
+000160* SAME AUDIT TRAIL, NO MATTER WHICH PROGRAM DID THE CONVERTING.
+000170*
+000180* AUD-CONVERSION-STATUS CARRIES BACK THE RETURN CODE FROM THE
+000190* CONVERSION ENTRY POINT (00 = GOOD, 90 = DECIMAL-OUTPUT OVERFLOW)
+000200* SO A DISPUTED VALUE CAN BE TRACED TO A KNOWN-BAD CONVERSION
+000210* WITHOUT HAVING TO RE-RUN IT.
+000220 01  AUDIT-RECORD.
+000230     05  AUD-FIBONACCI-INPUT          PIC X(55).
+000240     05  FILLER                       PIC X(01) VALUE SPACE.
+000250     05  AUD-DECIMAL-OUTPUT           PIC 9(10).
+000260     05  FILLER                       PIC X(01) VALUE SPACE.
+000270     05  AUD-CONVERSION-STATUS        PIC X(02).
+000280     05  FILLER                       PIC X(01) VALUE SPACE.
+000290     05  AUD-RUN-DATE                 PIC 9(08).
+000300     05  FILLER                       PIC X(01) VALUE SPACE.
+000310     05  AUD-RUN-TIME                 PIC 9(08).
+000320     05  FILLER                       PIC X(01) VALUE SPACE.
+000330     05  AUD-OPERATOR-ID              PIC X(20).
