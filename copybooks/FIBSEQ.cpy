@@ -0,0 +1,27 @@
+000100*****************************************************************
+000110* FIBSEQ - SHARED FIBONACCI-SEQUENCE / ZECKENDORF WORK LAYOUT.
+000120*****************************************************************
+000130* COPY THIS MEMBER INTO WORKING-STORAGE (THE PROGRAM THAT OWNS
+000140* THE TABLE) OR LINKAGE SECTION (A SUBPROGRAM THAT RECEIVES THE
+000150* TABLE BY REFERENCE FROM ITS CALLER), SO THE LAYOUT CANNOT
+000160* DRIFT BETWEEN PROGRAMS BUILT AROUND IT.
+000170*
+000180* 55 SLOTS KEEPS FIBONACCI-VALUE(55) ABOVE THE LARGEST VALUE A
+000190* PIC 9(10) FIBONACCI-INPUT CAN HOLD (TERM 51 IS THE FIRST TO
+000200* REACH 12,586,269,025), WITH HEADROOM FOR LARGER FEEDS LATER.
+000210*
+000220* NOTE: THE SUBSCRIPT AND BUILT-FLAG THAT WALK THIS TABLE ARE
+000230* NOT PART OF THIS MEMBER. THEY ARE PRIVATE WORKING STORAGE OF
+000240* WHATEVER PROGRAM OWNS THE TABLE - A CALLED SUBPROGRAM NEVER
+000250* RECEIVES THEM OVER ITS USING PHRASE, SO THEY HAVE NO VALID
+000260* ADDRESS IN LINKAGE SECTION AND MUST NOT BE COPIED THERE.
+000270 01  FIBONACCI-SEQUENCE.
+000280     05  FIBONACCI-ARRAY OCCURS 55 TIMES.
+000290         10  FIBONACCI-VALUE         PIC 9(11).
+000300*
+000310* ZECKENDORF DIGIT BREAKDOWN: ONE DIGIT PER FIBONACCI-ARRAY SLOT,
+000320* 1 WHERE THAT FIBONACCI TERM IS PART OF THE DECOMPOSITION.
+000330 01  DECIMAL-RESULT.
+000340     05  DECIMAL-DIGIT OCCURS 55 TIMES   PIC 9(01).
+000350 01  DECIMAL-RESULT-DISPLAY REDEFINES DECIMAL-RESULT
+000360                                      PIC X(55).
